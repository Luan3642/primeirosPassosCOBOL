@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA13.
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: RECONCILIAR O MASTER DE USUARIOS (USERS.DAT) COM
+      *           O EXTRATO DE FUNCIONARIOS ATIVOS DO RH, SINALIZANDO
+      *           NIVEL ADMINISTRADOR PARA FUNCIONARIO DESLIGADO OU
+      *           TRANSFERIDO E FUNCIONARIO ATIVO SEM REGISTRO DE
+      *           NIVEL NO MASTER.
+      * DATA = 08/08/2026
+      * ALTERACAO = 08/08/2026 - TESTE DE NIVEL ADMINISTRADOR VIA
+      *             CALL NIVELCHK, PARA TAMBEM SINALIZAR SUPERVISOR
+      *             (03) DESLIGADO/TRANSFERIDO.
+      * ALTERACAO = 08/08/2026 - FALHA AO ABRIR O MASTER DE USUARIOS
+      *             PASSA A SER VERIFICADA E ENCERRA O PROGRAMA, EM
+      *             VEZ DE SEGUIR PARA A LEITURA DE UM ARQUIVO NAO
+      *             ABERTO COM SUCESSO.
+      * ALTERACAO = 08/08/2026 - NOVA PASSADA SOBRE O MASTER DE
+      *             USUARIOS (4000-VERIFICAR-MASTER-SEM-HR-ATIVO) PARA
+      *             SINALIZAR NIVEL ADMINISTRADOR/SUPERVISOR CUJO
+      *             USUARIO NAO CONSTA EM NENHUM REGISTRO DO EXTRATO
+      *             DO RH (EX-FUNCIONARIO EXCLUIDO DA BASE DO RH, NAO
+      *             APENAS DESLIGADO/TRANSFERIDO) - A PASSADA ANTERIOR
+      *             (2000-RECONCILIAR-FUNCIONARIO) SO DETECTA QUEM
+      *             AINDA APARECE NO EXTRATO DO RH COM SITUACAO
+      *             INATIVA.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-USUARIO
+               FILE STATUS IS WRK-USERS-STATUS.
+           SELECT HR-FEED-FILE ASSIGN TO "HRFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HRFEED-STATUS.
+           SELECT RECONC-FILE ASSIGN TO "RECONC.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RECONC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USERS-FILE.
+           COPY CPUSRREC.
+
+       FD  HR-FEED-FILE.
+           COPY CPHRFEED.
+
+       FD  RECONC-FILE.
+       01  RECONC-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-USERS-STATUS        PIC X(02) VALUE '00'.
+       77  WRK-HRFEED-STATUS       PIC X(02) VALUE '00'.
+       77  WRK-RECONC-STATUS       PIC X(02) VALUE '00'.
+       77  WRK-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+         88  FIM-ARQUIVO              VALUE 'S'.
+       77  WRK-HR-USUARIO          PIC X(20) VALUE SPACES.
+       77  WRK-IS-ADM              PIC X(01) VALUE 'N'.
+         88  E-ADM                    VALUE 'S'.
+       77  WRK-IS-USER             PIC X(01) VALUE 'N'.
+         88  E-USER                   VALUE 'S'.
+       77  WRK-NIVEL-VALIDO        PIC X(01) VALUE 'N'.
+         88  NIVEL-VALIDO             VALUE 'S'.
+       77  WRK-TOTAL-ADM-DESLIGADO PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-SEM-NIVEL     PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-ADM-DESL-ED   PIC ZZZZ9.
+       77  WRK-TOTAL-SEM-NIVEL-ED  PIC ZZZZ9.
+
+      * TABELA EM MEMORIA COM OS USUARIOS ATIVOS NO EXTRATO DO RH,
+      * MONTADA DURANTE 2000-RECONCILIAR-FUNCIONARIO, PARA PERMITIR A
+      * 4000-VERIFICAR-MASTER-SEM-HR-ATIVO CONFERIR SE UM USUARIO DO
+      * MASTER CONSTA EM ALGUM REGISTRO DO EXTRATO - O EXTRATO E
+      * SEQUENCIAL (LINE SEQUENTIAL), SEM ACESSO POR CHAVE.
+       77  WRK-TOTAL-HR-ATIVOS     PIC 9(05) VALUE ZEROS.
+       01  WRK-TABELA-HR-ATIVOS.
+           05  WRK-HR-ATIVO-OCR    PIC X(20)
+                   OCCURS 9999 TIMES
+                   INDEXED BY WRK-HR-IDX.
+       77  WRK-FIM-MASTER          PIC X(01) VALUE 'N'.
+         88  FIM-MASTER               VALUE 'S'.
+       77  WRK-TOTAL-ADM-SEM-RH    PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-ADM-SEM-RH-ED PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-RECONCILIAR-FUNCIONARIO
+               UNTIL FIM-ARQUIVO
+           IF WRK-USERS-STATUS = '00' AND WRK-HRFEED-STATUS = '00'
+               PERFORM 4000-VERIFICAR-MASTER-SEM-HR-ATIVO
+           END-IF
+           PERFORM 3000-EMITIR-RESUMO
+           PERFORM 9000-FECHAR-ARQUIVOS
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT USERS-FILE
+           OPEN INPUT HR-FEED-FILE
+           OPEN OUTPUT RECONC-FILE
+           IF WRK-USERS-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O MASTER DE USUARIOS - STATUS '
+                   WRK-USERS-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+               IF WRK-HRFEED-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR O EXTRATO DO RH - STATUS '
+                       WRK-HRFEED-STATUS
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               ELSE
+                   MOVE SPACES TO RECONC-LINHA
+                   STRING 'RECONCILIACAO USERS x RH' DELIMITED BY SIZE
+                       INTO RECONC-LINHA
+                   WRITE RECONC-LINHA
+                   MOVE SPACES TO RECONC-LINHA
+                   WRITE RECONC-LINHA
+                   PERFORM 1100-LER-PROXIMO-FUNCIONARIO
+               END-IF
+           END-IF.
+
+       1100-LER-PROXIMO-FUNCIONARIO.
+           READ HR-FEED-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       2000-RECONCILIAR-FUNCIONARIO.
+           MOVE WRK-USUARIO OF HR-FEED-RECORD TO WRK-HR-USUARIO
+           IF HR-ATIVO
+               PERFORM 2300-REGISTRAR-HR-ATIVO
+           END-IF
+           MOVE WRK-HR-USUARIO TO WRK-USUARIO OF USERS-RECORD
+           READ USERS-FILE
+               INVALID KEY
+                   IF HR-ATIVO
+                       PERFORM 2100-SINALIZAR-SEM-NIVEL
+                   END-IF
+               NOT INVALID KEY
+                   CALL 'NIVELCHK' USING WRK-NIVEL OF USERS-RECORD
+                       WRK-IS-ADM WRK-IS-USER WRK-NIVEL-VALIDO
+                   IF HR-INATIVO AND E-ADM
+                       PERFORM 2200-SINALIZAR-ADM-DESLIGADO
+                   END-IF
+           END-READ
+           PERFORM 1100-LER-PROXIMO-FUNCIONARIO.
+
+       2100-SINALIZAR-SEM-NIVEL.
+           ADD 1 TO WRK-TOTAL-SEM-NIVEL
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'FUNCIONARIO ATIVO SEM NIVEL..: ' DELIMITED BY SIZE
+               WRK-HR-USUARIO DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA.
+
+       2200-SINALIZAR-ADM-DESLIGADO.
+           ADD 1 TO WRK-TOTAL-ADM-DESLIGADO
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'ADM DESLIGADO/TRANSFERIDO....: ' DELIMITED BY SIZE
+               WRK-HR-USUARIO DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA.
+
+       2300-REGISTRAR-HR-ATIVO.
+      * GUARDA O USUARIO ATIVO NA TABELA EM MEMORIA, PARA QUE
+      * 4000-VERIFICAR-MASTER-SEM-HR-ATIVO POSSA CONFERIR DEPOIS SE UM
+      * USUARIO DO MASTER CONSTA EM ALGUM REGISTRO DO EXTRATO DO RH.
+           IF WRK-TOTAL-HR-ATIVOS < 9999
+               ADD 1 TO WRK-TOTAL-HR-ATIVOS
+               MOVE WRK-HR-USUARIO
+                   TO WRK-HR-ATIVO-OCR(WRK-TOTAL-HR-ATIVOS)
+           ELSE
+               DISPLAY 'AVISO - TABELA DE ATIVOS DO RH CHEIA - '
+                   'VERIFICACAO DE PURGADOS PODE FICAR INCOMPLETA'
+           END-IF.
+
+       4000-VERIFICAR-MASTER-SEM-HR-ATIVO.
+      * PERCORRE O MASTER DE USUARIOS DO INICIO AO FIM (ACESSO
+      * DINAMICO - O MASTER JA FOI LIDO POR CHAVE EM 2000-RECONCILIAR-
+      * FUNCIONARIO) SINALIZANDO NIVEL ADMINISTRADOR/SUPERVISOR CUJO
+      * USUARIO NAO CONSTA EM NENHUM REGISTRO DO EXTRATO DO RH - O
+      * EX-FUNCIONARIO FOI EXCLUIDO DA BASE DO RH, NAO APENAS MARCADO
+      * COMO DESLIGADO/TRANSFERIDO.
+           MOVE 'N' TO WRK-FIM-MASTER
+           MOVE LOW-VALUES TO WRK-USUARIO OF USERS-RECORD
+           START USERS-FILE KEY IS NOT LESS THAN WRK-USUARIO
+               OF USERS-RECORD
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-MASTER
+           END-START
+           PERFORM 4100-LER-PROXIMO-MASTER
+           PERFORM 4200-CONFERIR-MASTER-ATUAL
+               UNTIL FIM-MASTER.
+
+       4100-LER-PROXIMO-MASTER.
+           READ USERS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-MASTER
+           END-READ.
+
+       4200-CONFERIR-MASTER-ATUAL.
+           CALL 'NIVELCHK' USING WRK-NIVEL OF USERS-RECORD
+               WRK-IS-ADM WRK-IS-USER WRK-NIVEL-VALIDO
+           IF E-ADM
+               SET WRK-HR-IDX TO 1
+               SEARCH WRK-HR-ATIVO-OCR
+                   AT END
+                       PERFORM 4300-SINALIZAR-ADM-SEM-HR
+                   WHEN WRK-HR-ATIVO-OCR(WRK-HR-IDX)
+                           = WRK-USUARIO OF USERS-RECORD
+                       CONTINUE
+               END-SEARCH
+           END-IF
+           PERFORM 4100-LER-PROXIMO-MASTER.
+
+       4300-SINALIZAR-ADM-SEM-HR.
+           ADD 1 TO WRK-TOTAL-ADM-SEM-RH
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'ADM SEM REGISTRO NO EXTRATO DO RH...: '
+               DELIMITED BY SIZE
+               WRK-USUARIO OF USERS-RECORD DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA.
+
+       3000-EMITIR-RESUMO.
+           MOVE WRK-TOTAL-ADM-DESLIGADO TO WRK-TOTAL-ADM-DESL-ED
+           MOVE WRK-TOTAL-SEM-NIVEL     TO WRK-TOTAL-SEM-NIVEL-ED
+           MOVE WRK-TOTAL-ADM-SEM-RH    TO WRK-TOTAL-ADM-SEM-RH-ED
+
+           MOVE SPACES TO RECONC-LINHA
+           WRITE RECONC-LINHA
+
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'TOTAL ADM DESLIGADO/TRANSFERIDO: '
+               DELIMITED BY SIZE
+               WRK-TOTAL-ADM-DESL-ED DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA
+
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'TOTAL ATIVO SEM NIVEL..........: '
+               DELIMITED BY SIZE
+               WRK-TOTAL-SEM-NIVEL-ED DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA
+
+           MOVE SPACES TO RECONC-LINHA
+           STRING 'TOTAL ADM SEM REGISTRO NO RH...: '
+               DELIMITED BY SIZE
+               WRK-TOTAL-ADM-SEM-RH-ED DELIMITED BY SIZE
+               INTO RECONC-LINHA
+           WRITE RECONC-LINHA
+
+           DISPLAY 'TOTAL ADM DESLIGADO/TRANSFERIDO: '
+               WRK-TOTAL-ADM-DESL-ED
+           DISPLAY 'TOTAL ATIVO SEM NIVEL..........: '
+               WRK-TOTAL-SEM-NIVEL-ED
+           DISPLAY 'TOTAL ADM SEM REGISTRO NO RH...: '
+               WRK-TOTAL-ADM-SEM-RH-ED.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE USERS-FILE
+           CLOSE HR-FEED-FILE
+           CLOSE RECONC-FILE.
