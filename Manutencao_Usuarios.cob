@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA12.
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: MENU INTERATIVO PARA INCLUIR, ALTERAR E EXCLUIR
+      *           REGISTROS DO MASTER DE USUARIOS (USERS.DAT),
+      *           VALIDANDO O NIVEL INFORMADO CONTRA O ESQUEMA
+      *           ADM/USER DE VARIAVEL 88 JA USADO NO PROGRAMA10.
+      * DATA = 08/08/2026
+      * ALTERACAO = 08/08/2026 - NIVEL VALIDADO VIA CALL NIVELCHK
+      *             (ADM/USER/SUPERVISOR), NO LUGAR DO IF ADM/USER
+      *             INLINE.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-USUARIO
+               FILE STATUS IS WRK-USERS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USERS-FILE.
+           COPY CPUSRREC.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-USERS-STATUS    PIC X(02) VALUE '00'.
+       77  WRK-OPCAO           PIC 9(01) VALUE ZERO.
+         88  OPCAO-INCLUIR        VALUE 1.
+         88  OPCAO-ALTERAR        VALUE 2.
+         88  OPCAO-EXCLUIR        VALUE 3.
+         88  OPCAO-SAIR           VALUE 4.
+       77  WRK-FIM-MENU        PIC X(01) VALUE 'N'.
+         88  FIM-MENU             VALUE 'S'.
+       77  WRK-NIVEL-DIGITADO  PIC 9(02) VALUE ZEROS.
+       77  WRK-NIVEL-VALIDO    PIC X(01) VALUE 'N'.
+         88  NIVEL-VALIDO         VALUE 'S'.
+       77  WRK-IS-ADM          PIC X(01) VALUE 'N'.
+         88  E-ADM                 VALUE 'S'.
+       77  WRK-IS-USER         PIC X(01) VALUE 'N'.
+         88  E-USER                VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-ABRIR-ARQUIVO
+           PERFORM 2000-EXIBIR-MENU
+               UNTIL FIM-MENU
+           PERFORM 9000-FECHAR-ARQUIVO
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVO.
+           OPEN I-O USERS-FILE
+           IF WRK-USERS-STATUS = '35'
+               OPEN OUTPUT USERS-FILE
+               CLOSE USERS-FILE
+               OPEN I-O USERS-FILE
+           END-IF
+           IF WRK-USERS-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O MASTER DE USUARIOS - STATUS '
+                   WRK-USERS-STATUS
+               MOVE 'S' TO WRK-FIM-MENU
+           END-IF.
+
+       2000-EXIBIR-MENU.
+           DISPLAY ' '
+           DISPLAY '1 - INCLUIR USUARIO'
+           DISPLAY '2 - ALTERAR NIVEL DO USUARIO'
+           DISPLAY '3 - EXCLUIR USUARIO'
+           DISPLAY '4 - SAIR'
+           DISPLAY 'DIGITE A OPCAO DESEJADA'
+           ACCEPT WRK-OPCAO FROM CONSOLE
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM 3000-INCLUIR-USUARIO
+               WHEN OPCAO-ALTERAR
+                   PERFORM 4000-ALTERAR-USUARIO
+               WHEN OPCAO-EXCLUIR
+                   PERFORM 5000-EXCLUIR-USUARIO
+               WHEN OPCAO-SAIR
+                   MOVE 'S' TO WRK-FIM-MENU
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       3000-INCLUIR-USUARIO.
+           DISPLAY 'DIGITE O USUARIO'
+           ACCEPT WRK-USUARIO FROM CONSOLE
+           PERFORM 6000-OBTER-NIVEL-VALIDO
+           IF NIVEL-VALIDO
+               MOVE WRK-NIVEL-DIGITADO TO WRK-NIVEL
+               WRITE USERS-RECORD
+               IF WRK-USERS-STATUS = '00'
+                   DISPLAY WRK-USUARIO ' INCLUIDO COM SUCESSO'
+               ELSE
+                   DISPLAY 'ERRO AO INCLUIR O USUARIO - STATUS '
+                       WRK-USERS-STATUS
+               END-IF
+           END-IF.
+
+       4000-ALTERAR-USUARIO.
+           DISPLAY 'DIGITE O USUARIO'
+           ACCEPT WRK-USUARIO FROM CONSOLE
+           READ USERS-FILE
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO NO MASTER'
+               NOT INVALID KEY
+                   PERFORM 6000-OBTER-NIVEL-VALIDO
+                   IF NIVEL-VALIDO
+                       MOVE WRK-NIVEL-DIGITADO TO WRK-NIVEL
+                       REWRITE USERS-RECORD
+                       IF WRK-USERS-STATUS = '00'
+                           DISPLAY WRK-USUARIO ' ALTERADO COM SUCESSO'
+                       ELSE
+                           DISPLAY 'ERRO AO ALTERAR O USUARIO - '
+                               'STATUS ' WRK-USERS-STATUS
+                       END-IF
+                   END-IF
+           END-READ.
+
+       5000-EXCLUIR-USUARIO.
+           DISPLAY 'DIGITE O USUARIO'
+           ACCEPT WRK-USUARIO FROM CONSOLE
+           DELETE USERS-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO ENCONTRADO NO MASTER'
+               NOT INVALID KEY
+                   DISPLAY WRK-USUARIO ' EXCLUIDO COM SUCESSO'
+           END-DELETE.
+
+       6000-OBTER-NIVEL-VALIDO.
+           MOVE 'N' TO WRK-NIVEL-VALIDO
+           DISPLAY 'DIGITE O NIVEL (01-ADM, 02-USER, 03-SUPERVISOR)'
+           ACCEPT WRK-NIVEL-DIGITADO FROM CONSOLE
+           IF WRK-NIVEL-DIGITADO IS NOT NUMERIC
+               DISPLAY 'ENTRADA NUMERICA INVALIDA PARA O NIVEL'
+           ELSE
+               CALL 'NIVELCHK' USING WRK-NIVEL-DIGITADO WRK-IS-ADM
+                   WRK-IS-USER WRK-NIVEL-VALIDO
+               IF NOT NIVEL-VALIDO
+                   DISPLAY 'O VALOR INFORMADO NAO E VALIDO'
+               END-IF
+           END-IF.
+
+       9000-FECHAR-ARQUIVO.
+           CLOSE USERS-FILE.
