@@ -1,38 +1,510 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAMA10.
       ***************************
-      * �rea de coment�rios
-      * Author Luan Magalh�es
-      * OBJETIVO: RECEBER USU�RIO E N�VEL
-      * UTILIZAR VARI�VEL N�VEL 88 - L�GICA
+      * Area de comentarios
+      * Author Luan Magalhaes
+      * OBJETIVO: RECEBER USUARIO E NIVEL
+      * UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       * DATA = 22/01/2021
+      * ALTERACAO = 08/08/2026 - LEITURA DO MASTER DE USUARIOS EM
+      *             LOTE, SUBSTITUINDO O ACCEPT FROM CONSOLE.
+      * ALTERACAO = 08/08/2026 - GRAVACAO DO ARQUIVO DE RESULTADOS
+      *             DA CONFERENCIA, CONSUMIDO PELO PROGRAMA11.
+      * ALTERACAO = 08/08/2026 - VALIDACAO DO WRK-NIVEL (NUMERICO E
+      *             FAIXA) ANTES DO TESTE DAS VARIAVEIS 88.
+      * ALTERACAO = 08/08/2026 - GRAVACAO DO LOG DE AUDITORIA COM
+      *             DATA/HORA DE CADA CONFERENCIA DE USUARIO/NIVEL.
+      * ALTERACAO = 08/08/2026 - MODO LOTE (PARM) LENDO ARQUIVO DE
+      *             TRANSACOES USUARIO/NIVEL, SEM DISPLAY, PARA
+      *             EXECUCAO NAO ASSISTIDA NA JANELA DE BATCH.
+      * ALTERACAO = 08/08/2026 - NIVEL SUPERVISOR (03) E TESTE
+      *             ADM/USER/SUPERVISOR CENTRALIZADOS NA SUBROTINA
+      *             NIVELCHK, CHAMADA NO LUGAR DO IF ADM / IF USER.
+      * ALTERACAO = 08/08/2026 - PONTO DE CONTROLE (CHECKPOINT) NO
+      *             MODO LOTE, GRAVADO A CADA N TRANSACOES, PARA
+      *             RESTART SEM REPROCESSAR NEM DUPLICAR AUDITORIA.
+      * ALTERACAO = 08/08/2026 - DATA INFORMADA NO PARM PASSA A SER
+      *             GRAVADA NO LOG DE AUDITORIA, NO LUGAR DA DATA DE
+      *             SISTEMA, QUANDO INFORMADA.
+      * ALTERACAO = 08/08/2026 - RESTART ABORTA (RETURN-CODE <> 0) SE
+      *             O USUARIO DO PONTO DE CONTROLE NAO FOR ENCONTRADO
+      *             NO ARQUIVO DE TRANSACOES, EM VEZ DE CONCLUIR COMO
+      *             SE NADA HOUVESSE A PROCESSAR.
+      * ALTERACAO = 08/08/2026 - ARQUIVOS ASSOCIADOS PELAS DDNAMES DO
+      *             JCL/NIVCHK10.JCL, EM VEZ DE NOME LITERAL, PARA QUE
+      *             AS DD ALOCADAS PELO JOB REALMENTE ALIMENTEM O
+      *             PROGRAMA. FALHA AO ABRIR O ARQUIVO DE TRANSACOES
+      *             TAMBEM PRESERVA UM PONTO DE CONTROLE ANTERIOR (NAO
+      *             SO A FALTA DO USUARIO DO PONTO DE CONTROLE). A
+      *             GRAVACAO DO LOG DE AUDITORIA E DO RESULTADO DA
+      *             CONFERENCIA PASSAM A CHECAR O FILE STATUS APOS O
+      *             WRITE.
+      * ALTERACAO = 08/08/2026 - O PONTO DE CONTROLE PASSA A SER UM
+      *             UNICO REGISTRO, ABERTO EM I-O E REESCRITO NO
+      *             LUGAR DURANTE TODO O MODO LOTE, EM VEZ DE REABERTO
+      *             EM OUTPUT A CADA GRAVACAO - SOB A DISPOSICAO MOD DA
+      *             DD ISSO ACRESCENTARIA UM NOVO REGISTRO EM VEZ DE
+      *             SUBSTITUIR O ANTERIOR. O RESTART POSICIONA NO
+      *             ARQUIVO DE TRANSACOES PELA QUANTIDADE JA
+      *             PROCESSADA (POSICAO), NAO PELO NOME DO USUARIO.
+      * ALTERACAO = 08/08/2026 - ARQUIVO DE PONTO DE CONTROLE PASSA A
+      *             SER INDEXADO POR CHAVE FIXA, REGRAVADO POR ACESSO
+      *             ALEATORIO, EM VEZ DE SEQUENCIAL - O REWRITE
+      *             SEQUENCIAL EXIGE UM READ IMEDIATAMENTE ANTES DE
+      *             CADA REWRITE, O QUE FAZIA SOMENTE O PRIMEIRO PONTO
+      *             DE CONTROLE DO LOTE SER GRAVADO COM SUCESSO. O
+      *             INTERVALO DE GRAVACAO PASSA A SER A CADA TRANSACAO
+      *             (EM VEZ DE A CADA 50), PARA ELIMINAR A JANELA EM
+      *             QUE UM RESTART PODERIA REPETIR AUDITORIA DE
+      *             TRANSACOES JA CONFERIDAS DESDE O ULTIMO PONTO DE
+      *             CONTROLE. A FALHA AO ABRIR O MASTER DE USUARIOS OU
+      *             O ARQUIVO DE TRANSACOES PASSA A ENCERRAR O
+      *             PROGRAMA COM RETURN-CODE <> 0, EM VEZ DE SAIR COM 0
+      *             SEM TER PROCESSADO NADA. AS DDNAMES USERSDD/
+      *             TRANSDD/CHKRESDD/AUDTDD/CHKPTDD GANHAM UM VALOR
+      *             PADRAO (MESMOS NOMES LITERAIS DO PROGRAMA11/12/13)
+      *             QUANDO AS VARIAVEIS DE AMBIENTE DD_xxxxx NAO
+      *             ESTIVEREM PRESENTES, PARA QUE RODAR O PROGRAMA10
+      *             FORA DO JCL SEM A EXPORTACAO DOCUMENTADA NAO
+      *             ABRA/CRIE SILENCIOSAMENTE UM ARQUIVO DIFERENTE DO
+      *             USADO PELOS DEMAIS PROGRAMAS DA CADEIA.
+      ***************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * OS CINCO ARQUIVOS SAO ASSOCIADOS PELO NOME LOGICO (DDNAME) QUE
+      * O JCL/NIVCHK10.JCL ALOCA (USERSDD/TRANSDD/CHKRESDD/AUDTDD/
+      * CHKPTDD), PARA QUE AS DD DO JOB REALMENTE ALIMENTEM O
+      * PROGRAMA. FORA DO JCL (OU QUANDO A VARIAVEL DE AMBIENTE
+      * DD_xxxxx CORRESPONDENTE NAO ESTA DEFINIDA), 0050-VALOR-PADRAO-
+      * DDNAME ASSUME OS MESMOS NOMES LITERAIS DE ARQUIVO JA USADOS
+      * PELO PROGRAMA11/12/13 (USERS.DAT/TRANS.DAT/CHKRES.DAT/
+      * AUDITLOG.DAT/NIVCHKPT.DAT), PARA QUE UMA EXECUCAO DIRETA SEM A
+      * EXPORTACAO DAS DD_xxxxx NAO ABRA/CRIE SILENCIOSAMENTE UM
+      * ARQUIVO DE NOME DIFERENTE DO RESTANTE DA CADEIA.
+           SELECT USERS-FILE ASSIGN TO USERSDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-USUARIO
+               FILE STATUS IS WRK-USERS-STATUS.
+           SELECT TRANS-FILE ASSIGN TO TRANSDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TRANS-STATUS.
+           SELECT CHECK-RESULTS-FILE ASSIGN TO CHKRESDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHKRES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WRK-CHECKPOINT-CHAVE
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  USERS-FILE.
+           COPY CPUSRREC.
+
+       FD  TRANS-FILE.
+           COPY CPTRANS.
+
+       FD  CHECK-RESULTS-FILE.
+           COPY CPCHKRES.
+
+       FD  AUDIT-LOG-FILE.
+           COPY CPAUDLOG.
+
+       FD  CHECKPOINT-FILE.
+           COPY CPCHKPT.
+
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO PIC X(20) VALUE SPACES.
-       77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
-         88 ADM       VALUE 01.
-         88 USER      VALUE 02.
+       77  WRK-USERS-STATUS      PIC X(02) VALUE '00'.
+       77  WRK-TRANS-STATUS      PIC X(02) VALUE '00'.
+       77  WRK-CHKRES-STATUS     PIC X(02) VALUE '00'.
+       77  WRK-AUDITLOG-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-CHECKPOINT-STATUS PIC X(02) VALUE '00'.
+       77  WRK-DATA-HORA-ATUAL PIC X(21).
+       77  WRK-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+         88  FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-NIVEL-VALIDO    PIC X(01) VALUE 'N'.
+         88  NIVEL-VALIDO         VALUE 'S'.
+       77  WRK-RUN-MODE        PIC X(01) VALUE 'M'.
+         88  MODO-MASTER          VALUE 'M'.
+         88  MODO-TRANSACAO       VALUE 'T'.
+       77  WRK-RUN-DATA-PARM   PIC X(08) VALUE SPACES.
+
+      * VALOR PADRAO DAS DDNAMES QUANDO A VARIAVEL DE AMBIENTE
+      * DD_xxxxx NAO ESTA DEFINIDA (0050-VALOR-PADRAO-DDNAME).
+       77  WRK-ENV-VALOR       PIC X(40) VALUE SPACES.
 
+      * CONTROLE DE RESTART DO MODO LOTE.
+       77  WRK-CHECKPOINT-CHAVE-PADRAO PIC X(08) VALUE 'NIVCHKPT'.
+       77  WRK-CHECKPOINT-INTERVALO PIC 9(05) VALUE 1.
+       77  WRK-QTDE-PROCESSADA-ATUAL PIC 9(07) VALUE ZEROS.
+       77  WRK-HOUVE-CHECKPOINT PIC X(01) VALUE 'N'.
+         88  HOUVE-CHECKPOINT-ANTERIOR VALUE 'S'.
+       77  WRK-ULTIMO-USUARIO-CHKPT PIC X(20) VALUE SPACES.
+       77  WRK-CHECKPOINT-ABORTADO PIC X(01) VALUE 'N'.
+         88  CHECKPOINT-ABORTADO      VALUE 'S'.
 
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O USU�RIO'
-           ACCEPT WRK-USUARIO FROM CONSOLE.
+      * CAMPOS DE TRABALHO GENERICOS - ALIMENTADOS TANTO PELO MASTER
+      * DE USUARIOS (MODO MASTER) QUANTO PELO ARQUIVO DE TRANSACOES
+      * (MODO LOTE), PERMITINDO QUE A MESMA LOGICA DE CLASSIFICACAO
+      * SEJA REUTILIZADA NOS DOIS MODOS.
+       77  WRK-USUARIO-ATUAL   PIC X(20) VALUE SPACES.
+       77  WRK-NIVEL-ATUAL     PIC 9(02) VALUE ZEROS.
+       77  WRK-BRANCH-ATUAL    PIC X(01) VALUE SPACES.
+       77  WRK-IS-ADM          PIC X(01) VALUE 'N'.
+         88  E-ADM                 VALUE 'S'.
+       77  WRK-IS-USER         PIC X(01) VALUE 'N'.
+         88  E-USER                VALUE 'S'.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LEN     PIC S9(04) COMP.
+           05  LK-PARM-DATA    PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-INICIO.
+           PERFORM 0050-VALOR-PADRAO-DDNAME
+           PERFORM 0100-TRATAR-PARM
+           PERFORM 1000-ABRIR-ARQUIVOS
+           EVALUATE TRUE
+               WHEN MODO-TRANSACAO
+                   PERFORM 3000-PROCESSAR-TRANSACOES
+                       UNTIL FIM-ARQUIVO
+               WHEN OTHER
+                   PERFORM 2000-PROCESSAR-USUARIOS
+                       UNTIL FIM-ARQUIVO
+           END-EVALUATE
+           PERFORM 9000-FECHAR-ARQUIVOS
+           STOP RUN.
+
+       0100-TRATAR-PARM.
+           MOVE 'M' TO WRK-RUN-MODE
+           IF LK-PARM-LEN > 0
+               IF LK-PARM-DATA(1:1) = 'T'
+                   MOVE 'T' TO WRK-RUN-MODE
+               END-IF
+               IF LK-PARM-LEN > 1
+                   MOVE LK-PARM-DATA(2:8) TO WRK-RUN-DATA-PARM
+               END-IF
+           END-IF.
 
-           DISPLAY 'DIGITE O N�VEL'
-           ACCEPT WRK-NIVEL FROM CONSOLE.
+       0050-VALOR-PADRAO-DDNAME.
+      * QUANDO O JOB/SHELL QUE CHAMA O PROGRAMA10 NAO EXPORTOU A
+      * VARIAVEL DE AMBIENTE DD_xxxxx CORRESPONDENTE, ASSUME O MESMO
+      * NOME LITERAL DE ARQUIVO JA USADO PELO PROGRAMA11/12/13, PARA
+      * QUE USERSDD/TRANSDD/CHKRESDD/AUDTDD/CHKPTDD NAO RESOLVAM PARA
+      * UM ARQUIVO DE NOME IGUAL A DDNAME NO DIRETORIO CORRENTE.
+           ACCEPT WRK-ENV-VALOR FROM ENVIRONMENT 'DD_USERSDD'
+           IF WRK-ENV-VALOR = SPACES
+               SET ENVIRONMENT 'DD_USERSDD' TO 'USERS.DAT'
+           END-IF
+           ACCEPT WRK-ENV-VALOR FROM ENVIRONMENT 'DD_TRANSDD'
+           IF WRK-ENV-VALOR = SPACES
+               SET ENVIRONMENT 'DD_TRANSDD' TO 'TRANS.DAT'
+           END-IF
+           ACCEPT WRK-ENV-VALOR FROM ENVIRONMENT 'DD_CHKRESDD'
+           IF WRK-ENV-VALOR = SPACES
+               SET ENVIRONMENT 'DD_CHKRESDD' TO 'CHKRES.DAT'
+           END-IF
+           ACCEPT WRK-ENV-VALOR FROM ENVIRONMENT 'DD_AUDTDD'
+           IF WRK-ENV-VALOR = SPACES
+               SET ENVIRONMENT 'DD_AUDTDD' TO 'AUDITLOG.DAT'
+           END-IF
+           ACCEPT WRK-ENV-VALOR FROM ENVIRONMENT 'DD_CHKPTDD'
+           IF WRK-ENV-VALOR = SPACES
+               SET ENVIRONMENT 'DD_CHKPTDD' TO 'NIVCHKPT.DAT'
+           END-IF.
 
-           IF ADM
-               DISPLAY 'N�VEL - ADMINISTRADOR'
+       1000-ABRIR-ARQUIVOS.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WRK-AUDITLOG-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF MODO-TRANSACAO
+               PERFORM 1210-LER-CHECKPOINT-ANTERIOR
+           ELSE
+               MOVE 'N' TO WRK-HOUVE-CHECKPOINT
+           END-IF
+           IF HOUVE-CHECKPOINT-ANTERIOR
+      * RESTART DE UM LOTE INTERROMPIDO - OS RESULTADOS JA GRAVADOS
+      * ANTES DO PONTO DE CONTROLE NAO PODEM SER PERDIDOS.
+               OPEN EXTEND CHECK-RESULTS-FILE
+               IF WRK-CHKRES-STATUS = '35'
+                   OPEN OUTPUT CHECK-RESULTS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECK-RESULTS-FILE
+           END-IF
+           IF MODO-TRANSACAO
+               OPEN INPUT TRANS-FILE
+               IF WRK-TRANS-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES - '
+                       'STATUS ' WRK-TRANS-STATUS
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+                   MOVE 16 TO RETURN-CODE
+      * NENHUMA TRANSACAO FOI LIDA NESTA EXECUCAO - UM PONTO DE
+      * CONTROLE DEIXADO POR UM LOTE ANTERIOR AINDA E VALIDO E NAO
+      * PODE SER APAGADO EM 9000-FECHAR-ARQUIVOS.
+                   MOVE 'S' TO WRK-CHECKPOINT-ABORTADO
+               ELSE
+                   PERFORM 1200-LER-PROXIMA-TRANSACAO
+                   IF HOUVE-CHECKPOINT-ANTERIOR
+                       PERFORM 1250-PULAR-JA-PROCESSADOS
+                   END-IF
+               END-IF
            ELSE
-               IF USER
-                   DISPLAY 'N�VEL - USU�RIO'
+               OPEN INPUT USERS-FILE
+               IF WRK-USERS-STATUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR O MASTER DE USUARIOS - '
+                       'STATUS ' WRK-USERS-STATUS
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+                   MOVE 16 TO RETURN-CODE
                ELSE
-                   DISPLAY 'O VALOR INFORMADO N�O � V�LIDO'
+                   PERFORM 1100-LER-PROXIMO-USUARIO
                END-IF
            END-IF.
 
-           STOP RUN.
+       1100-LER-PROXIMO-USUARIO.
+           READ USERS-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       1200-LER-PROXIMA-TRANSACAO.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       1210-LER-CHECKPOINT-ANTERIOR.
+      * O ARQUIVO DE PONTO DE CONTROLE TEM SEMPRE NO MAXIMO UM
+      * REGISTRO, LOCALIZADO PELA CHAVE FIXA WRK-CHECKPOINT-CHAVE-
+      * PADRAO, MANTIDO ABERTO EM I-O DURANTE TODO O MODO LOTE E
+      * REGRAVADO POR ACESSO ALEATORIO (4000-GRAVAR-CHECKPOINT) - NAO
+      * REABERTO EM OUTPUT A CADA PONTO DE CONTROLE - PARA QUE A
+      * DISPOSICAO MOD DA DD NO JCL NAO ACUMULE PONTOS DE CONTROLE
+      * ANTIGOS.
+           MOVE 'N' TO WRK-HOUVE-CHECKPOINT
+           OPEN I-O CHECKPOINT-FILE
+           IF WRK-CHECKPOINT-STATUS = '35'
+      * PRIMEIRA EXECUCAO - O ARQUIVO AINDA NAO EXISTE. CRIA O UNICO
+      * REGISTRO VAZIO NA CHAVE FIXA E REABRE EM I-O PARA DEIXA-LO
+      * PRONTO PARA LEITURA E REGRAVACAO PELO RESTO DO PROGRAMA.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WRK-CHECKPOINT-CHAVE-PADRAO TO WRK-CHECKPOINT-CHAVE
+               MOVE SPACES TO WRK-USUARIO OF CHECKPOINT-RECORD
+               MOVE ZEROS  TO WRK-QTDE-PROCESSADA OF CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WRK-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O PONTO DE CONTROLE - STATUS '
+                   WRK-CHECKPOINT-STATUS
+           ELSE
+               MOVE WRK-CHECKPOINT-CHAVE-PADRAO TO WRK-CHECKPOINT-CHAVE
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       DISPLAY 'ERRO AO LER O PONTO DE CONTROLE - '
+                           'STATUS ' WRK-CHECKPOINT-STATUS
+                   NOT INVALID KEY
+                       IF WRK-USUARIO OF CHECKPOINT-RECORD NOT = SPACES
+                           MOVE 'S' TO WRK-HOUVE-CHECKPOINT
+                           MOVE WRK-USUARIO OF CHECKPOINT-RECORD
+                               TO WRK-ULTIMO-USUARIO-CHKPT
+                           MOVE WRK-QTDE-PROCESSADA OF CHECKPOINT-RECORD
+                               TO WRK-QTDE-PROCESSADA-ATUAL
+                       END-IF
+               END-READ
+           END-IF.
+
+       1250-PULAR-JA-PROCESSADOS.
+      * O PONTO DE CONTROLE GUARDA A QUANTIDADE DE TRANSACOES JA
+      * PROCESSADAS NA EXECUCAO ANTERIOR - O RESTART AVANCA POR ESSA
+      * QUANTIDADE DE LEITURAS (POSICAO NO ARQUIVO), EM VEZ DE
+      * PROCURAR O NOME DO USUARIO DO PONTO DE CONTROLE, PARA NAO
+      * PARAR NA OCORRENCIA ERRADA QUANDO O MESMO OPERADOR APARECE
+      * MAIS DE UMA VEZ NO ARQUIVO DE TRANSACOES DO DIA.
+           PERFORM 1200-LER-PROXIMA-TRANSACAO
+               WRK-QTDE-PROCESSADA-ATUAL TIMES
+           IF FIM-ARQUIVO
+      * O ARQUIVO DE TRANSACOES TEM MENOS REGISTROS DO QUE A
+      * QUANTIDADE JA PROCESSADA NO PONTO DE CONTROLE - O RESTART NAO
+      * PODE CONTINUAR COMO SE NAO HOUVESSE NADA A PROCESSAR.
+               DISPLAY 'ARQUIVO DE TRANSACOES MENOR QUE O PONTO DE '
+                   'CONTROLE - RESTART ABORTADO'
+               MOVE 'S' TO WRK-CHECKPOINT-ABORTADO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WRK-USUARIO OF TRANSACAO-RECORD
+                       NOT = WRK-ULTIMO-USUARIO-CHKPT
+                   DISPLAY 'AVISO - USUARIO APOS O PONTO DE CONTROLE '
+                       'DIVERGE DO REGISTRADO ('
+                       WRK-ULTIMO-USUARIO-CHKPT
+                       ') - ARQUIVO DE TRANSACOES PODE TER MUDADO'
+               END-IF
+           END-IF.
+
+       2000-PROCESSAR-USUARIOS.
+           MOVE WRK-USUARIO OF USERS-RECORD TO WRK-USUARIO-ATUAL
+           MOVE WRK-NIVEL OF USERS-RECORD   TO WRK-NIVEL-ATUAL
+           PERFORM 2500-CLASSIFICAR-NIVEL-ATUAL
+           IF NIVEL-VALIDO
+               IF E-ADM AND E-USER
+                   DISPLAY WRK-USUARIO-ATUAL ' - NIVEL - SUPERVISOR'
+               ELSE
+                   IF E-ADM
+                       DISPLAY WRK-USUARIO-ATUAL
+                           ' - NIVEL - ADMINISTRADOR'
+                   ELSE
+                       DISPLAY WRK-USUARIO-ATUAL ' - NIVEL - USUARIO'
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2700-GRAVAR-RESULTADO
+           PERFORM 2600-GRAVAR-AUDITORIA
+           PERFORM 1100-LER-PROXIMO-USUARIO.
+
+       3000-PROCESSAR-TRANSACOES.
+           MOVE WRK-USUARIO OF TRANSACAO-RECORD TO WRK-USUARIO-ATUAL
+           MOVE WRK-NIVEL OF TRANSACAO-RECORD   TO WRK-NIVEL-ATUAL
+           PERFORM 2500-CLASSIFICAR-NIVEL-ATUAL
+           PERFORM 2700-GRAVAR-RESULTADO
+           PERFORM 2600-GRAVAR-AUDITORIA
+           ADD 1 TO WRK-QTDE-PROCESSADA-ATUAL
+           IF FUNCTION MOD(WRK-QTDE-PROCESSADA-ATUAL,
+                   WRK-CHECKPOINT-INTERVALO) = 0
+               PERFORM 4000-GRAVAR-CHECKPOINT
+           END-IF
+           PERFORM 1200-LER-PROXIMA-TRANSACAO.
+
+       4000-GRAVAR-CHECKPOINT.
+      * REGRAVA O UNICO REGISTRO DO ARQUIVO DE PONTO DE CONTROLE, NA
+      * CHAVE FIXA WRK-CHECKPOINT-CHAVE-PADRAO, POR ACESSO ALEATORIO -
+      * O ARQUIVO FICA ABERTO EM I-O DESDE 1210-LER-CHECKPOINT-ANTERIOR
+      * ATE 9000-FECHAR-ARQUIVOS, ENTAO NAO HA OPEN/CLOSE AQUI (UM
+      * OPEN OUTPUT A CADA PONTO DE CONTROLE, SOB A DISPOSICAO MOD DA
+      * DD, IRIA ACRESCENTAR UM NOVO REGISTRO EM VEZ DE SUBSTITUIR O
+      * ANTERIOR). O REGISTRO E RELIDO PELA CHAVE IMEDIATAMENTE ANTES
+      * DO REWRITE, COMO EM 4000-ALTERAR-USUARIO DO PROGRAMA12.
+           MOVE WRK-CHECKPOINT-CHAVE-PADRAO TO WRK-CHECKPOINT-CHAVE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY 'ERRO AO RELER O PONTO DE CONTROLE - '
+                       'STATUS ' WRK-CHECKPOINT-STATUS
+               NOT INVALID KEY
+                   MOVE WRK-USUARIO-ATUAL
+                       TO WRK-USUARIO OF CHECKPOINT-RECORD
+                   MOVE WRK-QTDE-PROCESSADA-ATUAL
+                       TO WRK-QTDE-PROCESSADA OF CHECKPOINT-RECORD
+                   REWRITE CHECKPOINT-RECORD
+                   IF WRK-CHECKPOINT-STATUS NOT = '00'
+                       DISPLAY 'ERRO AO GRAVAR O PONTO DE CONTROLE - '
+                           'STATUS ' WRK-CHECKPOINT-STATUS
+                   END-IF
+           END-READ.
+
+       2500-CLASSIFICAR-NIVEL-ATUAL.
+           PERFORM 1500-VALIDAR-NIVEL-ATUAL
+           IF NIVEL-VALIDO
+               IF E-ADM AND E-USER
+                   MOVE 'S' TO WRK-BRANCH-ATUAL
+               ELSE
+                   IF E-ADM
+                       MOVE 'A' TO WRK-BRANCH-ATUAL
+                   ELSE
+                       MOVE 'U' TO WRK-BRANCH-ATUAL
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'I' TO WRK-BRANCH-ATUAL
+           END-IF.
+
+       1500-VALIDAR-NIVEL-ATUAL.
+           MOVE 'N' TO WRK-NIVEL-VALIDO
+           MOVE 'N' TO WRK-IS-ADM
+           MOVE 'N' TO WRK-IS-USER
+           IF WRK-NIVEL-ATUAL IS NOT NUMERIC
+               IF MODO-MASTER
+                   DISPLAY WRK-USUARIO-ATUAL
+                       ' - ENTRADA NUMERICA INVALIDA PARA O NIVEL'
+               END-IF
+           ELSE
+               CALL 'NIVELCHK' USING WRK-NIVEL-ATUAL WRK-IS-ADM
+                   WRK-IS-USER WRK-NIVEL-VALIDO
+               IF NOT NIVEL-VALIDO AND MODO-MASTER
+                   DISPLAY WRK-USUARIO-ATUAL
+                       ' - O VALOR INFORMADO NAO E VALIDO'
+               END-IF
+           END-IF.
+
+       2600-GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA-ATUAL
+           IF WRK-RUN-DATA-PARM = SPACES
+               MOVE WRK-DATA-HORA-ATUAL(1:8) TO WRK-AUDIT-DATA
+           ELSE
+               MOVE WRK-RUN-DATA-PARM TO WRK-AUDIT-DATA
+           END-IF
+           MOVE WRK-DATA-HORA-ATUAL(9:6)  TO WRK-AUDIT-HORA
+           MOVE WRK-USUARIO-ATUAL TO WRK-USUARIO OF AUDIT-LOG-RECORD
+           MOVE WRK-NIVEL-ATUAL   TO WRK-NIVEL OF AUDIT-LOG-RECORD
+           MOVE WRK-BRANCH-ATUAL  TO WRK-AUDIT-BRANCH
+           WRITE AUDIT-LOG-RECORD
+           IF WRK-AUDITLOG-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR O LOG DE AUDITORIA - STATUS '
+                   WRK-AUDITLOG-STATUS
+           END-IF.
+
+       2700-GRAVAR-RESULTADO.
+           MOVE WRK-USUARIO-ATUAL TO WRK-USUARIO OF CHECK-RESULT-RECORD
+           MOVE WRK-NIVEL-ATUAL   TO WRK-NIVEL OF CHECK-RESULT-RECORD
+           MOVE WRK-BRANCH-ATUAL  TO WRK-RESULT-BRANCH
+           WRITE CHECK-RESULT-RECORD
+           IF WRK-CHKRES-STATUS NOT = '00'
+               DISPLAY 'ERRO AO GRAVAR O RESULTADO DA CONFERENCIA - '
+                   'STATUS ' WRK-CHKRES-STATUS
+           END-IF.
+
+       9000-FECHAR-ARQUIVOS.
+           IF MODO-TRANSACAO
+               CLOSE TRANS-FILE
+               IF NOT CHECKPOINT-ABORTADO
+      * CHEGAR AQUI SIGNIFICA QUE O ARQUIVO DE TRANSACOES FOI LIDO
+      * ATE O FIM SEM INTERRUPCAO - O PONTO DE CONTROLE DEIXADO POR
+      * UM LOTE ANTERIOR NAO SE APLICA MAIS E E LIMPO (REESCRITO EM
+      * BRANCO/ZERO NO MESMO REGISTRO) PARA QUE A PROXIMA EXECUCAO
+      * NAO SEJA TRATADA COMO RESTART. QUANDO O RESTART FOI ABORTADO,
+      * O PONTO DE CONTROLE E PRESERVADO COMO ESTAVA.
+                   MOVE WRK-CHECKPOINT-CHAVE-PADRAO
+                       TO WRK-CHECKPOINT-CHAVE
+                   READ CHECKPOINT-FILE
+                       INVALID KEY
+                           DISPLAY 'ERRO AO RELER O PONTO DE CONTROLE '
+                               '- STATUS ' WRK-CHECKPOINT-STATUS
+                       NOT INVALID KEY
+                           MOVE SPACES
+                               TO WRK-USUARIO OF CHECKPOINT-RECORD
+                           MOVE ZEROS
+                               TO WRK-QTDE-PROCESSADA
+                                   OF CHECKPOINT-RECORD
+                           REWRITE CHECKPOINT-RECORD
+                           IF WRK-CHECKPOINT-STATUS NOT = '00'
+                               DISPLAY 'ERRO AO LIMPAR O PONTO DE '
+                                   'CONTROLE - STATUS '
+                                   WRK-CHECKPOINT-STATUS
+                           END-IF
+                   END-READ
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               CLOSE USERS-FILE
+           END-IF
+           CLOSE CHECK-RESULTS-FILE
+           CLOSE AUDIT-LOG-FILE.
