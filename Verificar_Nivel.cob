@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIVELCHK.
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: SUBROTINA CHAMAVEL COM A LOGICA DAS VARIAVEIS 88
+      *           DE NIVEL DE ACESSO (ADM/USER/SUPERVISOR), PARA SER
+      *           REUTILIZADA POR TODOS OS PROGRAMAS DA SUITE
+      *           (PROGRAMA10, PROGRAMA11, PROGRAMA12, PROGRAMA13)
+      *           EM VEZ DE CADA UM REPETIR O IF ADM / IF USER.
+      *           SUPERVISOR (03) ATENDE TANTO O TESTE DE ADM QUANTO
+      *           O TESTE DE USER.
+      * DATA = 08/08/2026
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-NIVEL-TESTE     PIC 9(02).
+         88  ADM                  VALUE 01.
+         88  USER                 VALUE 02.
+         88  SUPERVISOR           VALUE 03.
+
+       LINKAGE SECTION.
+       01  LK-NIVEL            PIC 9(02).
+       01  LK-IS-ADM           PIC X(01).
+       01  LK-IS-USER          PIC X(01).
+       01  LK-IS-VALIDO        PIC X(01).
+
+       PROCEDURE DIVISION USING LK-NIVEL LK-IS-ADM LK-IS-USER
+               LK-IS-VALIDO.
+       0000-INICIO.
+           MOVE LK-NIVEL TO WRK-NIVEL-TESTE
+           MOVE 'N' TO LK-IS-ADM
+           MOVE 'N' TO LK-IS-USER
+           MOVE 'N' TO LK-IS-VALIDO
+           IF ADM OR SUPERVISOR
+               MOVE 'S' TO LK-IS-ADM
+           END-IF
+           IF USER OR SUPERVISOR
+               MOVE 'S' TO LK-IS-USER
+           END-IF
+           IF ADM OR USER OR SUPERVISOR
+               MOVE 'S' TO LK-IS-VALIDO
+           END-IF
+           GOBACK.
