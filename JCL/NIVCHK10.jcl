@@ -0,0 +1,48 @@
+//NIVCHK10 JOB (ACCT),'CONFERENCIA NIVEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OBJETIVO: EXECUTAR O PROGRAMA10 (CONFERENCIA DE NIVEL DE
+//*           ACESSO) NA JANELA DE BATCH NOTURNA, MODO TRANSACAO,
+//*           LENDO O ARQUIVO DE TRANSACOES USUARIO/NIVEL E
+//*           GRAVANDO OS RESULTADOS E O LOG DE AUDITORIA. SUPORTA
+//*           RESTART VIA PONTO DE CONTROLE (CHKPTDD).
+//* PARM: POSICAO 1 = MODO (M=MASTER, T=TRANSACAO)
+//*       POSICOES 2-9 = DATA DE EXECUCAO (AAAAMMDD)
+//* STEP005 APAGA O ARQUIVO DE RESULTADOS DO DIA ANTERIOR ANTES DO
+//*         PROGRAMA10 RODAR, PARA QUE CADA EXECUCAO NOTURNA COMECE
+//*         COM CHKRESDD VAZIO (DISP=MOD POSICIONA PARA GRAVACAO NO
+//*         FIM DE UM DATASET JA CATALOGADO, NAO TRUNCA). EM UM
+//*         RESTART APOS ABEND, RESSUBMETER O JOB COM O PARAMETRO
+//*         RESTART=STEP010 NO JOB CARD PARA PULAR O STEP005 E
+//*         PRESERVAR O CHKRESDD E O CHKPTDD JA GRAVADOS.
+//* DATA = 08/08/2026
+//* ALTERACAO = 08/08/2026 - STEP005 (IDCAMS) INCLUIDO PARA REINICIAR
+//*             O CHKRESDD A CADA EXECUCAO NAO-RESTART; AUDTDD GANHOU
+//*             SPACE/DCB PARA A PRIMEIRA ALOCACAO DO AUDITLOG.
+//* ALTERACAO = 08/08/2026 - CHKPTDD GANHOU CHAVE FIXA NO REGISTRO DE
+//*             PONTO DE CONTROLE (LRECL 27 PARA 35).
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.SEC.NIVEL.CHKRES
+    SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=PROGRAMA10,PARM='T20260808'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//USERSDD  DD   DSN=PROD.SEC.USERS.MASTER,DISP=SHR
+//TRANSDD  DD   DSN=PROD.SEC.NIVEL.TRANS,DISP=SHR
+//CHKRESDD DD   DSN=PROD.SEC.NIVEL.CHKRES,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=23)
+//AUDTDD   DD   DSN=PROD.SEC.NIVEL.AUDITLOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37)
+//CHKPTDD  DD   DSN=PROD.SEC.NIVEL.CHKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=35)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
