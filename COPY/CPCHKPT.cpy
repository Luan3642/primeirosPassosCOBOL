@@ -0,0 +1,24 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO PONTO DE CONTROLE (CHECKPOINT) DO MODO
+      *           LOTE DO PROGRAMA10 - GUARDA A QUANTIDADE DE
+      *           TRANSACOES JA PROCESSADAS (POSICAO DE RESTART NO
+      *           ARQUIVO DE TRANSACOES) E O ULTIMO USUARIO CONFERIDO,
+      *           PARA QUE UM RESTART NAO REPROCESSE NEM GRAVE
+      *           AUDITORIA EM DUPLICIDADE PARA QUEM JA FOI CONFERIDO.
+      *           O ARQUIVO TEM SEMPRE NO MAXIMO UM REGISTRO; O
+      *           RESTART POSICIONA PELA QUANTIDADE JA PROCESSADA, NAO
+      *           PELO NOME DO USUARIO, PARA NAO PARAR NA OCORRENCIA
+      *           ERRADA QUANDO O MESMO OPERADOR APARECE MAIS DE UMA
+      *           VEZ NO ARQUIVO DE TRANSACOES DO DIA.
+      * DATA = 08/08/2026
+      * ALTERACAO = 08/08/2026 - CHAVE FIXA (WRK-CHECKPOINT-CHAVE)
+      *             ACRESCENTADA PARA QUE O UNICO REGISTRO SEJA
+      *             REGRAVADO POR ACESSO ALEATORIO (CHAVE), EM VEZ DE
+      *             POR REWRITE SEQUENCIAL, QUE EXIGE UM READ
+      *             IMEDIATAMENTE ANTES DE CADA REWRITE.
+      ***************************
+       01  CHECKPOINT-RECORD.
+           05  WRK-CHECKPOINT-CHAVE    PIC X(08).
+           05  WRK-USUARIO             PIC X(20).
+           05  WRK-QTDE-PROCESSADA     PIC 9(07).
