@@ -0,0 +1,15 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO ARQUIVO DE RESULTADOS DA CONFERENCIA
+      *           DE NIVEL DE ACESSO (GERADO A CADA EXECUCAO DO
+      *           PROGRAMA10, CONSUMIDO PELO RELATORIO PROGRAMA11)
+      * DATA = 08/08/2026
+      ***************************
+       01  CHECK-RESULT-RECORD.
+           05  WRK-USUARIO         PIC X(20).
+           05  WRK-NIVEL           PIC 9(02).
+           05  WRK-RESULT-BRANCH   PIC X(01).
+             88  RESULT-ADM          VALUE 'A'.
+             88  RESULT-USER         VALUE 'U'.
+             88  RESULT-SUPERVISOR   VALUE 'S'.
+             88  RESULT-INVALIDO     VALUE 'I'.
