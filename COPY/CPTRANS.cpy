@@ -0,0 +1,10 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO ARQUIVO DE TRANSACOES DE CONFERENCIA DE
+      *           NIVEL (PARES USUARIO/NIVEL), USADO NO MODO LOTE
+      *           DO PROGRAMA10 QUANDO NAO HA OPERADOR NO CONSOLE
+      * DATA = 08/08/2026
+      ***************************
+       01  TRANSACAO-RECORD.
+           05  WRK-USUARIO         PIC X(20).
+           05  WRK-NIVEL           PIC 9(02).
