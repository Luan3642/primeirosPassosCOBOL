@@ -0,0 +1,11 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO EXTRATO DE FUNCIONARIOS ATIVOS DO RH,
+      *           USADO NA RECONCILIACAO COM O MASTER DE USUARIOS
+      * DATA = 08/08/2026
+      ***************************
+       01  HR-FEED-RECORD.
+           05  WRK-USUARIO         PIC X(20).
+           05  WRK-STATUS-HR       PIC X(01).
+             88  HR-ATIVO            VALUE 'A'.
+             88  HR-INATIVO          VALUE 'T' 'D'.
