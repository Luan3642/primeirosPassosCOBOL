@@ -0,0 +1,12 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO ARQUIVO MASTER DE USUARIOS
+      * CHAVE: WRK-USUARIO
+      * DATA = 08/08/2026
+      ***************************
+       01  USERS-RECORD.
+           05  WRK-USUARIO         PIC X(20).
+           05  WRK-NIVEL           PIC 9(02).
+             88  ADM                 VALUE 01.
+             88  USER                VALUE 02.
+             88  SUPERVISOR          VALUE 03.
