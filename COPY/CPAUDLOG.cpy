@@ -0,0 +1,17 @@
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LAYOUT DO LOG DE AUDITORIA DE CONFERENCIA DE
+      *           NIVEL DE ACESSO (GRAVACAO SEQUENCIAL, EM EXTEND,
+      *           PARA CADA USUARIO/NIVEL CONFERIDO)
+      * DATA = 08/08/2026
+      ***************************
+       01  AUDIT-LOG-RECORD.
+           05  WRK-AUDIT-DATA      PIC X(08).
+           05  WRK-AUDIT-HORA      PIC X(06).
+           05  WRK-USUARIO         PIC X(20).
+           05  WRK-NIVEL           PIC 9(02).
+           05  WRK-AUDIT-BRANCH    PIC X(01).
+             88  AUDIT-ADM           VALUE 'A'.
+             88  AUDIT-USER          VALUE 'U'.
+             88  AUDIT-SUPERVISOR    VALUE 'S'.
+             88  AUDIT-INVALIDO      VALUE 'I'.
