@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA11.
+      ***************************
+      * Area de comentarios
+      * OBJETIVO: LER O ARQUIVO DE RESULTADOS GERADO PELO PROGRAMA10
+      *           E EMITIR O RELATORIO DIARIO DE CONFERENCIA DE
+      *           NIVEL DE ACESSO (QTDE ADM, QTDE USER E LISTAGEM
+      *           DOS USUARIOS COM NIVEL INVALIDO)
+      * DATA = 08/08/2026
+      * ALTERACAO = 08/08/2026 - CONTAGEM DO NIVEL SUPERVISOR (03),
+      *             INCLUIDO NO ESQUEMA DE NIVEL DE ACESSO.
+      ***************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECK-RESULTS-FILE ASSIGN TO "CHKRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHKRES-STATUS.
+           SELECT RELATORIO-FILE ASSIGN TO "RELAUDIT.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECK-RESULTS-FILE.
+           COPY CPCHKRES.
+
+       FD  RELATORIO-FILE.
+       01  RELATORIO-LINHA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-CHKRES-STATUS      PIC X(02) VALUE '00'.
+       77  WRK-RELATORIO-STATUS   PIC X(02) VALUE '00'.
+       77  WRK-FIM-ARQUIVO        PIC X(01) VALUE 'N'.
+         88  FIM-ARQUIVO             VALUE 'S'.
+       77  WRK-TOTAL-ADM          PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-USER         PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-SUPERVISOR   PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-INVALIDO     PIC 9(05) VALUE ZEROS.
+       77  WRK-TOTAL-ADM-ED       PIC ZZZZ9.
+       77  WRK-TOTAL-USER-ED      PIC ZZZZ9.
+       77  WRK-TOTAL-SUPERVISOR-ED PIC ZZZZ9.
+       77  WRK-TOTAL-INVALIDO-ED  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-CONTABILIZAR-RESULTADOS
+               UNTIL FIM-ARQUIVO
+           PERFORM 3000-EMITIR-RESUMO
+           PERFORM 9000-FECHAR-ARQUIVOS
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CHECK-RESULTS-FILE
+           OPEN OUTPUT RELATORIO-FILE
+           IF WRK-CHKRES-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RESULTADOS - '
+                   'STATUS ' WRK-CHKRES-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+               MOVE SPACES TO RELATORIO-LINHA
+               STRING 'RELATORIO DIARIO DE CONFERENCIA DE NIVEL '
+                   'DE ACESSO' DELIMITED BY SIZE
+                   INTO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               MOVE SPACES TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               PERFORM 1100-LER-PROXIMO-RESULTADO
+           END-IF.
+
+       1100-LER-PROXIMO-RESULTADO.
+           READ CHECK-RESULTS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       2000-CONTABILIZAR-RESULTADOS.
+           EVALUATE TRUE
+               WHEN RESULT-ADM
+                   ADD 1 TO WRK-TOTAL-ADM
+               WHEN RESULT-USER
+                   ADD 1 TO WRK-TOTAL-USER
+               WHEN RESULT-SUPERVISOR
+                   ADD 1 TO WRK-TOTAL-SUPERVISOR
+               WHEN RESULT-INVALIDO
+                   ADD 1 TO WRK-TOTAL-INVALIDO
+                   PERFORM 2100-LISTAR-USUARIO-INVALIDO
+           END-EVALUATE
+           PERFORM 1100-LER-PROXIMO-RESULTADO.
+
+       2100-LISTAR-USUARIO-INVALIDO.
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING 'NIVEL INVALIDO...: ' DELIMITED BY SIZE
+               WRK-USUARIO DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA.
+
+       3000-EMITIR-RESUMO.
+           MOVE WRK-TOTAL-ADM        TO WRK-TOTAL-ADM-ED
+           MOVE WRK-TOTAL-USER       TO WRK-TOTAL-USER-ED
+           MOVE WRK-TOTAL-SUPERVISOR TO WRK-TOTAL-SUPERVISOR-ED
+           MOVE WRK-TOTAL-INVALIDO   TO WRK-TOTAL-INVALIDO-ED
+
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING 'TOTAL DE ADMINISTRADORES..: ' DELIMITED BY SIZE
+               WRK-TOTAL-ADM-ED DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING 'TOTAL DE USUARIOS.........: ' DELIMITED BY SIZE
+               WRK-TOTAL-USER-ED DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING 'TOTAL DE SUPERVISORES.....: ' DELIMITED BY SIZE
+               WRK-TOTAL-SUPERVISOR-ED DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING 'TOTAL DE NIVEIS INVALIDOS.: ' DELIMITED BY SIZE
+               WRK-TOTAL-INVALIDO-ED DELIMITED BY SIZE
+               INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+
+           DISPLAY 'TOTAL DE ADMINISTRADORES..: ' WRK-TOTAL-ADM-ED
+           DISPLAY 'TOTAL DE USUARIOS.........: ' WRK-TOTAL-USER-ED
+           DISPLAY 'TOTAL DE SUPERVISORES.....: '
+               WRK-TOTAL-SUPERVISOR-ED
+           DISPLAY 'TOTAL DE NIVEIS INVALIDOS.: ' WRK-TOTAL-INVALIDO-ED.
+
+       9000-FECHAR-ARQUIVOS.
+           CLOSE CHECK-RESULTS-FILE
+           CLOSE RELATORIO-FILE.
